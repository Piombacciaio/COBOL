@@ -1,15 +1,168 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EchoUserName.
        AUTHOR. Piombacciaio.
-    
+       INSTALLATION. OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   NOW LOOKS THE ENTERED NAME UP AGAINST  *
+      *                   THE USER MASTER BEFORE GREETING, AND   *
+      *                   REJECTS/LOGS UNRECOGNIZED OR INACTIVE  *
+      *                   OPERATORS INSTEAD OF TRUSTING INPUT.   *
+      *  2026-08-09 PBC   APPENDS EVERY SIGN-ON ATTEMPT, WIN OR   *
+      *                   LOSE, TO A DATED LOGON AUDIT TRAIL.    *
+      *  2026-08-09 PBC   THE SIGN-ON LOOKUP NOW WALKS THE WHOLE  *
+      *                   DUPLICATE-NAME CHAIN ON THE ALTERNATE   *
+      *                   KEY INSTEAD OF STOPPING AT THE FIRST    *
+      *                   MATCH, SO TWO EMPLOYEES SHARING A NAME  *
+      *                   NO LONGER FAILS THE ACTIVE ONE JUST     *
+      *                   BECAUSE AN INACTIVE ONE SORTS FIRST.    *
+      *  2026-08-09 PBC   AUDIT-FILE NOW MATCHES THE FIXED-BLOCK   *
+      *                   SEQUENTIAL FORM USED BY EVERY OTHER FILE *
+      *                   IN THE SYSTEM INSTEAD OF LINE SEQUENTIAL. *
+      *---------------------------------------------------------*
        ENVIRONMENT DIVISION.
-    
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-EMPLOYEE-ID
+               ALTERNATE RECORD KEY IS UM-USER-NAME WITH DUPLICATES.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+       COPY USERMAST.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 67 CHARACTERS.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  User-Name        PIC X(50).
-    
+       01  User-Name                   PIC X(50).
+
+       01  WS-SIGNON-SWITCH            PIC X(01) VALUE "N".
+           88  WS-SIGNON-OK            VALUE "Y".
+           88  WS-SIGNON-REJECTED      VALUE "N".
+
+       01  WS-CANDIDATE-SWITCH         PIC X(01) VALUE "Y".
+           88  WS-MORE-CANDIDATES      VALUE "Y".
+       01  WS-MATCH-SWITCH             PIC X(01) VALUE "N".
+           88  WS-MATCH-FOUND          VALUE "Y".
+
+       01  WS-CURRENT-DATE             PIC 9(08).
+       01  WS-CURRENT-TIME             PIC 9(08).
+
        PROCEDURE DIVISION.
+      *---------------------------------------------------------*
+      *  0000-MAINLINE                                           *
+      *---------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-SIGN-ON THRU 2000-EXIT.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           STOP RUN.
+
+      *---------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN THE USER MASTER, PROMPT FOR NAME *
+      *---------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT USER-MASTER-FILE.
+           OPEN EXTEND AUDIT-FILE.
            DISPLAY "Please enter your name: ".
            ACCEPT User-Name.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2000-SIGN-ON - LOOK THE OPERATOR UP BY NAME AND EITHER  *
+      *  GREET THEM OR REJECT THE SIGN-ON.                       *
+      *---------------------------------------------------------*
+       2000-SIGN-ON.
+           SET WS-SIGNON-REJECTED TO TRUE.
+           MOVE User-Name TO UM-USER-NAME.
+           START USER-MASTER-FILE KEY IS EQUAL TO UM-USER-NAME
+               INVALID KEY
+                   DISPLAY "Sign-on rejected - unrecognized user: "
+                       User-Name
+                   PERFORM 2900-WRITE-AUDIT THRU 2900-EXIT
+                   GO TO 2000-EXIT
+           END-START.
+           MOVE "N" TO WS-MATCH-SWITCH.
+           MOVE "Y" TO WS-CANDIDATE-SWITCH.
+           PERFORM 2050-CHECK-CANDIDATE THRU 2050-EXIT
+               UNTIL WS-MATCH-FOUND OR NOT WS-MORE-CANDIDATES.
+           IF WS-MATCH-FOUND
+               SET WS-SIGNON-OK TO TRUE
+               PERFORM 2100-GREET THRU 2100-EXIT
+           ELSE
+               DISPLAY "Sign-on rejected - no active account for: "
+                   User-Name
+           END-IF.
+           PERFORM 2900-WRITE-AUDIT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2050-CHECK-CANDIDATE - EXAMINE ONE RECORD IN THE        *
+      *  DUPLICATE-NAME CHAIN ON THE ALTERNATE KEY. KEEPS        *
+      *  READING NEXT UNTIL AN ACTIVE MATCH IS FOUND OR THE      *
+      *  CHAIN RUNS OUT OF RECORDS WITH THE SAME NAME.           *
+      *---------------------------------------------------------*
+       2050-CHECK-CANDIDATE.
+           READ USER-MASTER-FILE NEXT RECORD
+               INVALID KEY
+                   MOVE "N" TO WS-CANDIDATE-SWITCH
+           END-READ.
+           IF WS-MORE-CANDIDATES
+               IF UM-USER-NAME NOT = User-Name
+                   MOVE "N" TO WS-CANDIDATE-SWITCH
+               ELSE
+                   IF UM-ACTIVE
+                       MOVE "Y" TO WS-MATCH-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2100-GREET - WELCOME A SUCCESSFULLY VALIDATED OPERATOR. *
+      *---------------------------------------------------------*
+       2100-GREET.
            DISPLAY "Hello, " User-Name "!".
-           STOP RUN.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2900-WRITE-AUDIT - APPEND ONE DATED SIGN-ON ATTEMPT,    *
+      *  SUCCESS OR FAILURE, TO THE LOGON AUDIT TRAIL.           *
+      *---------------------------------------------------------*
+       2900-WRITE-AUDIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO AUD-DATE.
+           MOVE WS-CURRENT-TIME TO AUD-TIME.
+           MOVE User-Name TO AUD-USER-NAME.
+           IF WS-SIGNON-OK
+               SET AUD-SUCCESS TO TRUE
+           ELSE
+               SET AUD-FAILURE TO TRUE
+           END-IF.
+           WRITE AUDIT-RECORD.
+       2900-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  3000-TERMINATE - CLOSE FILES                            *
+      *---------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE USER-MASTER-FILE.
+           CLOSE AUDIT-FILE.
+       3000-EXIT.
+           EXIT.
