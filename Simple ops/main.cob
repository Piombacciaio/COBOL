@@ -1,29 +1,690 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SimpleOps.
        AUTHOR. Piombacciaio.
-    
+       INSTALLATION. OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   CONVERTED FROM SINGLE-PAIR ACCEPT/     *
+      *                   DISPLAY TO A BATCH ENGINE THAT READS   *
+      *                   TRANFILE FOR THE WHOLE SHIFT AND       *
+      *                   PRINTS ONE LINE PER PAIR TO REPORTFL.  *
+      *  2026-08-09 PBC   ADDED AN EDIT STEP AHEAD OF THE DIVIDE  *
+      *                   THAT VALIDATES THE DIVISOR AND OPERAND  *
+      *                   RANGES AND ROUTES FAILURES TO A DATED   *
+      *                   EXCEPTION REPORT INSTEAD OF ABENDING.   *
+      *  2026-08-09 PBC   ADDED CHECKPOINT/RESTART SO AN ABEND    *
+      *                   PARTWAY THROUGH THE FILE CAN RESUME     *
+      *                   AFTER THE LAST TRAN-ID CHECKPOINTED     *
+      *                   INSTEAD OF REPROCESSING THE WHOLE RUN.  *
+      *  2026-08-09 PBC   REPLACED THE HARDCODED NUM1/NUM2/SUMV/  *
+      *                   MULT/DIFF/DIVV FIELDS WITH THE SHARED,  *
+      *                   OPERATION-CODE-DRIVEN TRAN-RECORD AND   *
+      *                   A DISPATCH ON TRAN-OPERATION-CODE.      *
+      *  2026-08-09 PBC   ADDED AN OPERATOR CONTROL BREAK - A     *
+      *                   SUBTOTAL PRINTS AT EACH CHANGE OF       *
+      *                   TRAN-OPERATOR-ID, PLUS A GRAND TOTAL    *
+      *                   AT END OF FILE, FOR SHIFT-CLOSE.        *
+      *  2026-08-09 PBC   ADDED A FIXED-WIDTH GL EXTRACT FEED SO  *
+      *                   RESULTS FLOW TO THE GL LOAD JOB INSTEAD *
+      *                   OF BEING RETYPED BY HAND.               *
+      *  2026-08-09 PBC   DIVIDE NOW READS ITS ROUNDING MODE AND  *
+      *                   DECIMAL PLACES FROM PARMFILE AT START-  *
+      *                   UP INSTEAD OF HAVING THEM BAKED INTO A  *
+      *                   PIC CLAUSE. SEE UPDATEROUNDINGPARMS FOR *
+      *                   THE MAINTENANCE SIDE. WS-RESULT ITSELF  *
+      *                   STILL ONLY CARRIES TWO DECIMAL DIGITS,  *
+      *                   SO PARM-DECIMAL-PLACES ABOVE 2 HAS NO   *
+      *                   FURTHER DIGITS TO TRUNCATE - A STATIC-  *
+      *                   PIC LIMIT, NOT A BUG.                   *
+      *  2026-08-09 PBC   SET A RETURN CODE AT END OF RUN SO THE  *
+      *                   SCHEDULING JCL CAN CONDITION LATER      *
+      *                   STEPS ON HOW THE RUN WENT INSTEAD OF    *
+      *                   ALWAYS FALLING THROUGH TO THEM.         *
+      *  2026-08-09 PBC   A RESTART NOW EXTENDS THE REPORT,       *
+      *                   EXCEPTION AND GL EXTRACT FILES INSTEAD  *
+      *                   OF REOPENING THEM FOR OUTPUT, WHICH WAS *
+      *                   WIPING OUT EVERYTHING A PRIOR RUN HAD   *
+      *                   ALREADY WRITTEN BEFORE THE ABEND. THE   *
+      *                   RETURN CODE ALSO NO LONGER COUNTS A     *
+      *                   RESTART THAT FINDS NOTHING LEFT TO DO   *
+      *                   AS A FAILURE.                           *
+      *  2026-08-09 PBC   A RESTART NOW ALSO RESTORES THE OPERATOR *
+      *                   AND GRAND TOTALS FROM THE CHECKPOINT     *
+      *                   INSTEAD OF STARTING SHIFT-CLOSE FIGURES  *
+      *                   OVER AT ZERO, AND FIXED A SKIP-COUNT     *
+      *                   OFF-BY-ONE AT THE EXACT-EOF RESTART      *
+      *                   BOUNDARY. WIDENED THE OPERATOR/GRAND     *
+      *                   TOTAL ACCUMULATORS AND ADDED SIZE-ERROR  *
+      *                   CHECKING SO A LONG SHIFT CANNOT OVERFLOW  *
+      *                   THEM UNNOTICED. THE DECIMAL-PLACES TRIM   *
+      *                   NOW HONORS THE CONFIGURED ROUNDING MODE   *
+      *                   INSTEAD OF ALWAYS TRUNCATING THE FINAL    *
+      *                   DIGIT.                                    *
+      *---------------------------------------------------------*
        ENVIRONMENT DIVISION.
-    
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "REPORTFL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+       COPY TRANREC.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                PIC X(80).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-LINE              PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       COPY CHKPTREC.
+
+       FD  GL-EXTRACT-FILE
+           RECORD CONTAINS 32 CHARACTERS.
+       COPY GLEXTRC.
+
+       FD  PARM-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       COPY PARMREC.
+
        WORKING-STORAGE SECTION.
-       01  Num1             PIC 9(5) VALUE 0. *> Value initialized to 0
-       01  Num2             PIC 9(5).
-       01  Sumv             PIC 9(5).
-       01  Mult             PIC 9(5).
-       01  Diff             PIC 9(5).
-       01  Divv             PIC 9(5)V99. *> V99 indicates two decimal places
+       77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE          VALUE "Y".
+       77  WS-TRAN-COUNT                PIC 9(07) COMP VALUE ZERO.
+       77  WS-REJECT-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  WS-SKIP-COUNT                PIC 9(07) COMP VALUE ZERO.
+
+      *---------------------------------------------------------*
+      *  RESULT OF WHICHEVER OPERATION TRAN-OPERATION-CODE       *
+      *  DISPATCHES TO. SIZED FOR THE WIDEST CASE, MULTIPLY.     *
+      *---------------------------------------------------------*
+       01  WS-RESULT                   PIC S9(10)V99 VALUE ZERO.
+
+       01  WS-RUN-DATE-NUM             PIC 9(08).
+       01  WS-RUN-DATE REDEFINES WS-RUN-DATE-NUM.
+           05  WS-RUN-YEAR             PIC 9(04).
+           05  WS-RUN-MONTH            PIC 9(02).
+           05  WS-RUN-DAY              PIC 9(02).
+
+      *---------------------------------------------------------*
+      *  CHECKPOINT/RESTART CONTROLS.                            *
+      *---------------------------------------------------------*
+       77  WS-CKPT-STATUS               PIC X(02) VALUE SPACES.
+       77  WS-RESTART-KEY               PIC 9(06) VALUE ZERO.
+       77  WS-CKPT-INTERVAL             PIC 9(04) COMP VALUE 100.
+       77  WS-CKPT-QUOT                 PIC 9(07) COMP VALUE ZERO.
+       77  WS-CKPT-REM                  PIC 9(04) COMP VALUE ZERO.
+
+      *---------------------------------------------------------*
+      *  DIVIDE ROUNDING/DECIMAL CONTROLS - READ FROM PARMFILE   *
+      *  AT START-UP. DEFAULTS BELOW APPLY WHEN PARMFILE IS      *
+      *  MISSING SO A SITE THAT HAS NEVER RUN UPDATEROUNDINGPARMS *
+      *  STILL GETS THE ORIGINAL TWO-DECIMAL, ROUND-TO-NEAREST    *
+      *  BEHAVIOR.                                                *
+      *---------------------------------------------------------*
+       77  WS-PARM-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-PARM-DECIMAL-PLACES       PIC 9(01) VALUE 2.
+       01  WS-PARM-ROUNDING-MODE        PIC X(01) VALUE "R".
+           88  WS-PARM-ROUND-NEAREST    VALUE "R".
+           88  WS-PARM-ROUND-TRUNCATE   VALUE "T".
+       01  WS-TRUNC-0                   PIC S9(10) VALUE ZERO.
+       01  WS-TRUNC-1                   PIC S9(10)V9 VALUE ZERO.
+
+      *---------------------------------------------------------*
+      *  EDIT SWITCH AND REASON CODES FOR THE VALIDATION STEP.   *
+      *---------------------------------------------------------*
+       01  WS-EDIT-SWITCH              PIC X(01) VALUE "N".
+           88  WS-TRAN-VALID           VALUE "N".
+           88  WS-TRAN-INVALID         VALUE "Y".
+       01  WS-REASON-CODE              PIC X(02) VALUE SPACES.
+           88  WS-REASON-OPERAND1-RANGE   VALUE "01".
+           88  WS-REASON-OPERAND2-RANGE   VALUE "02".
+           88  WS-REASON-ZERO-DIVISOR     VALUE "03".
+           88  WS-REASON-BAD-OP-CODE      VALUE "04".
+           88  WS-REASON-BAD-OPERAND-CNT  VALUE "05".
+       01  WS-REASON-TEXT              PIC X(30) VALUE SPACES.
+
+       01  WS-EXCEPTION-HEADING.
+           05  FILLER                 PIC X(20)
+               VALUE "SIMPLEOPS EXCEPTIONS".
+           05  FILLER                 PIC X(08) VALUE " RUN DT ".
+           05  WH-RUN-MONTH           PIC 99.
+           05  FILLER                 PIC X(01) VALUE "/".
+           05  WH-RUN-DAY             PIC 99.
+           05  FILLER                 PIC X(01) VALUE "/".
+           05  WH-RUN-YEAR            PIC 9999.
+           05  FILLER                 PIC X(37) VALUE SPACES.
+
+       01  WS-EXCEPTION-DETAIL.
+           05  WE-TRAN-SEQ            PIC ZZZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WE-OP-CODE             PIC X(02).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WE-OPERAND1            PIC -ZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WE-OPERAND2            PIC -ZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WE-REASON-CODE         PIC X(02).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WE-REASON-TEXT         PIC X(30).
+           05  FILLER                 PIC X(11) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WD-TRAN-ID             PIC ZZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WD-OPERATOR-ID         PIC X(06).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WD-OP-CODE             PIC X(02).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WD-OPERAND1            PIC -ZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WD-OPERAND2            PIC -ZZZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WD-RESULT              PIC -ZZZZZZZZZ9.99.
+           05  FILLER                 PIC X(16) VALUE SPACES.
+
+      *---------------------------------------------------------*
+      *  OPERATOR CONTROL-BREAK TOTALS.                          *
+      *---------------------------------------------------------*
+       01  WS-FIRST-TRAN-SWITCH        PIC X(01) VALUE "Y".
+           88  WS-FIRST-TRAN           VALUE "Y".
+       01  WS-PREV-OPERATOR-ID         PIC X(06) VALUE SPACES.
+       01  WS-OPERATOR-TOTAL           PIC S9(13)V99 VALUE ZERO.
+       01  WS-OPERATOR-COUNT           PIC 9(07) COMP VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC S9(15)V99 VALUE ZERO.
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                 PIC X(10) VALUE "OPERATOR: ".
+           05  WS-SUB-OPERATOR-ID     PIC X(06).
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "SUBTOTAL: ".
+           05  WS-SUB-TOTAL           PIC -ZZZZZZZZZZZZ9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(07) VALUE "COUNT: ".
+           05  WS-SUB-COUNT           PIC ZZZZZZ9.
+           05  FILLER                 PIC X(17) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                 PIC X(15) VALUE "GRAND TOTAL:   ".
+           05  WS-GT-TOTAL            PIC -ZZZZZZZZZZZZZZ9.99.
+           05  FILLER                 PIC X(46) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           DISPLAY "Please enter the first number: "
-           ACCEPT Num1.
-           DISPLAY "Please enter the second number: "
-           ACCEPT Num2.
-           ADD Num1 TO Num2 GIVING Sumv.
-           DISPLAY "The sum is: " Sumv.
-           MULTIPLY Num1 BY Num2 GIVING Mult.
-           DISPLAY "The product is: " Mult.
-           SUBTRACT Num2 FROM Num1 GIVING Diff.
-           DISPLAY "The difference is: " Diff.
-           DIVIDE Num1 BY Num2 GIVING Divv.
-           DISPLAY "The quotient is: " Divv.
+      *---------------------------------------------------------*
+      *  0000-MAINLINE                                           *
+      *---------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
            STOP RUN.
+
+      *---------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, PRIME THE READ            *
+      *---------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-FILE.
+           PERFORM 1050-CHECK-RESTART THRU 1050-EXIT.
+           PERFORM 1055-OPEN-OUTPUTS THRU 1055-EXIT.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MONTH TO WH-RUN-MONTH.
+           MOVE WS-RUN-DAY   TO WH-RUN-DAY.
+           MOVE WS-RUN-YEAR  TO WH-RUN-YEAR.
+           IF WS-RESTART-KEY = ZERO
+               WRITE EXCEPTION-LINE FROM WS-EXCEPTION-HEADING
+           END-IF.
+           PERFORM 1060-READ-PARMS THRU 1060-EXIT.
+           PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+           PERFORM 2050-SKIP-PROCESSED THRU 2050-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  1055-OPEN-OUTPUTS - OPEN THE REPORT, EXCEPTION AND GL    *
+      *  EXTRACT FILES. ON A RESTART, EXTEND THE FILES A PRIOR    *
+      *  RUN ALREADY STARTED INSTEAD OF OPENING OUTPUT, WHICH     *
+      *  WOULD TRUNCATE THEM AND LOSE EVERYTHING THAT RUN WROTE   *
+      *  BEFORE THE ABEND.                                        *
+      *---------------------------------------------------------*
+       1055-OPEN-OUTPUTS.
+           IF WS-RESTART-KEY > ZERO
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+       1055-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  1060-READ-PARMS - PICK UP THE DIVIDE ROUNDING MODE AND   *
+      *  DECIMAL PLACES FROM PARMFILE. IF THE FILE HAS NEVER      *
+      *  BEEN CREATED BY UPDATEROUNDINGPARMS, KEEP THE DEFAULTS   *
+      *  ALREADY SET IN WORKING-STORAGE.                          *
+      *---------------------------------------------------------*
+       1060-READ-PARMS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-DECIMAL-PLACES
+                           TO WS-PARM-DECIMAL-PLACES
+                       MOVE PARM-ROUNDING-MODE TO WS-PARM-ROUNDING-MODE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+           IF WS-PARM-DECIMAL-PLACES > 2
+               MOVE 2 TO WS-PARM-DECIMAL-PLACES
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  1050-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A     *
+      *  PRIOR RUN THAT DID NOT REACH END OF FILE. THE CHECKPOINT *
+      *  CARRIES THE RUNNING CONTROL-BREAK TOTALS AS OF THE LAST  *
+      *  TRAN-ID PROCESSED, SO A RESTART PICKS THEM BACK UP       *
+      *  RATHER THAN STARTING THE SHIFT-CLOSE FIGURES OVER AT     *
+      *  ZERO.                                                    *
+      *---------------------------------------------------------*
+       1050-CHECK-RESTART.
+           MOVE ZERO TO WS-RESTART-KEY.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-KEY
+                   NOT AT END
+                       MOVE CKPT-LAST-TRAN-ID    TO WS-RESTART-KEY
+                       MOVE CKPT-GRAND-TOTAL     TO WS-GRAND-TOTAL
+                       MOVE CKPT-OPERATOR-TOTAL  TO WS-OPERATOR-TOTAL
+                       MOVE CKPT-OPERATOR-COUNT  TO WS-OPERATOR-COUNT
+                       MOVE CKPT-PREV-OPERATOR-ID
+                           TO WS-PREV-OPERATOR-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-KEY > ZERO
+               MOVE "N" TO WS-FIRST-TRAN-SWITCH
+               DISPLAY "SIMPLEOPS: RESTARTING AFTER TRAN-ID "
+                   WS-RESTART-KEY
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2050-SKIP-PROCESSED - ON A RESTART, READ PAST THE       *
+      *  TRANSACTIONS ALREADY PROCESSED BY THE PRIOR RUN.        *
+      *---------------------------------------------------------*
+       2050-SKIP-PROCESSED.
+           PERFORM 2060-SKIP-READ THRU 2060-EXIT
+               UNTIL WS-END-OF-FILE OR TRAN-ID > WS-RESTART-KEY.
+       2050-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2060-SKIP-READ - COUNT THE ALREADY-PROCESSED TRANSACTION *
+      *  CURRENTLY BUFFERED, THEN READ THE NEXT ONE. THE COUNT    *
+      *  HAS TO HAPPEN FIRST - THIS IS A READ-AHEAD LOOP, SO THE  *
+      *  BUFFERED RECORD ON ENTRY IS ALWAYS ONE 2050-SKIP-        *
+      *  PROCESSED HAS ALREADY DECIDED IS BEING SKIPPED.          *
+      *---------------------------------------------------------*
+       2060-SKIP-READ.
+           ADD 1 TO WS-SKIP-COUNT.
+           PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+       2060-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2000-PROCESS-TRANS - EDIT, DISPATCH AND PRINT ONE       *
+      *  TRANSACTION.                                            *
+      *---------------------------------------------------------*
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-TRAN-COUNT.
+           PERFORM 2500-CHECK-OPERATOR-BREAK THRU 2500-EXIT.
+           PERFORM 1900-EDIT-TRAN THRU 1900-EXIT.
+           IF WS-TRAN-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+           ELSE
+               PERFORM 2150-DISPATCH-OPERATION THRU 2150-EXIT
+               PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+               PERFORM 2250-WRITE-GL-EXTRACT THRU 2250-EXIT
+               ADD WS-RESULT TO WS-OPERATOR-TOTAL
+                   ON SIZE ERROR
+                       DISPLAY "SIMPLEOPS: OPERATOR TOTAL OVERFLOW "
+                           "AT TRAN-ID " TRAN-ID
+               END-ADD
+               ADD WS-RESULT TO WS-GRAND-TOTAL
+                   ON SIZE ERROR
+                       DISPLAY "SIMPLEOPS: GRAND TOTAL OVERFLOW "
+                           "AT TRAN-ID " TRAN-ID
+               END-ADD
+               ADD 1 TO WS-OPERATOR-COUNT
+           END-IF.
+           DIVIDE WS-TRAN-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = ZERO
+               PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+           END-IF.
+           PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2500-CHECK-OPERATOR-BREAK - PRINT A SUBTOTAL WHEN THE    *
+      *  OPERATOR CHANGES FROM ONE TRANSACTION TO THE NEXT.       *
+      *  ASSUMES THE FILE IS GROUPED BY OPERATOR SHIFT.           *
+      *---------------------------------------------------------*
+       2500-CHECK-OPERATOR-BREAK.
+           IF WS-FIRST-TRAN
+               MOVE "N" TO WS-FIRST-TRAN-SWITCH
+               MOVE TRAN-OPERATOR-ID TO WS-PREV-OPERATOR-ID
+           ELSE
+               IF TRAN-OPERATOR-ID NOT = WS-PREV-OPERATOR-ID
+                   PERFORM 2600-PRINT-SUBTOTAL THRU 2600-EXIT
+                   MOVE TRAN-OPERATOR-ID TO WS-PREV-OPERATOR-ID
+               END-IF
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2600-PRINT-SUBTOTAL - PRINT AND RESET THE RUNNING TOTAL *
+      *  FOR THE OPERATOR WHOSE TRANSACTIONS JUST ENDED.          *
+      *---------------------------------------------------------*
+       2600-PRINT-SUBTOTAL.
+           MOVE WS-PREV-OPERATOR-ID TO WS-SUB-OPERATOR-ID.
+           MOVE WS-OPERATOR-TOTAL   TO WS-SUB-TOTAL.
+           MOVE WS-OPERATOR-COUNT   TO WS-SUB-COUNT.
+           WRITE REPORT-LINE FROM WS-SUBTOTAL-LINE.
+           MOVE ZERO TO WS-OPERATOR-TOTAL.
+           MOVE ZERO TO WS-OPERATOR-COUNT.
+       2600-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2150-DISPATCH-OPERATION - RUN THE ONE CALCULATION THE   *
+      *  TRANSACTION'S OPERATION CODE CALLS FOR. A NEW CODE      *
+      *  ONLY NEEDS A NEW WHEN ARM HERE, NOT A NEW FIELD.        *
+      *---------------------------------------------------------*
+       2150-DISPATCH-OPERATION.
+           EVALUATE TRUE
+               WHEN TRAN-OP-ADD
+                   ADD TRAN-OPERAND (1) TO TRAN-OPERAND (2)
+                       GIVING WS-RESULT
+               WHEN TRAN-OP-SUBTRACT
+                   SUBTRACT TRAN-OPERAND (2) FROM TRAN-OPERAND (1)
+                       GIVING WS-RESULT
+               WHEN TRAN-OP-MULTIPLY
+                   MULTIPLY TRAN-OPERAND (1) BY TRAN-OPERAND (2)
+                       GIVING WS-RESULT
+               WHEN TRAN-OP-DIVIDE
+                   PERFORM 2160-DIVIDE-WITH-PARMS THRU 2160-EXIT
+           END-EVALUATE.
+       2150-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2160-DIVIDE-WITH-PARMS - DIVIDE USING THE ROUNDING MODE *
+      *  READ FROM PARMFILE, THEN TRIM WS-RESULT DOWN TO THE     *
+      *  CONFIGURED NUMBER OF DECIMAL PLACES.                    *
+      *---------------------------------------------------------*
+       2160-DIVIDE-WITH-PARMS.
+           IF WS-PARM-ROUND-TRUNCATE
+               DIVIDE TRAN-OPERAND (1) BY TRAN-OPERAND (2)
+                   GIVING WS-RESULT
+           ELSE
+               DIVIDE TRAN-OPERAND (1) BY TRAN-OPERAND (2)
+                   GIVING WS-RESULT ROUNDED
+           END-IF.
+           PERFORM 2165-APPLY-DECIMAL-PLACES THRU 2165-EXIT.
+       2160-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2165-APPLY-DECIMAL-PLACES - TRIM WS-RESULT TO THE       *
+      *  CONFIGURED NUMBER OF DECIMAL PLACES THROUGH A NARROWER- *
+      *  PIC SCRATCH FIELD, HONORING THE SAME ROUNDING MODE      *
+      *  ALREADY APPLIED TO THE DIVIDE ITSELF INSTEAD OF ALWAYS  *
+      *  TRUNCATING ON THE FINAL DIGIT. WS-RESULT ONLY CARRIES   *
+      *  TWO DECIMAL DIGITS, SO ZERO OR ONE PLACE ARE THE ONLY   *
+      *  CASES THAT ACTUALLY TRIM ANYTHING.                      *
+      *---------------------------------------------------------*
+       2165-APPLY-DECIMAL-PLACES.
+           EVALUATE WS-PARM-DECIMAL-PLACES
+               WHEN 0
+                   IF WS-PARM-ROUND-TRUNCATE
+                       MOVE WS-RESULT TO WS-TRUNC-0
+                   ELSE
+                       COMPUTE WS-TRUNC-0 ROUNDED = WS-RESULT
+                   END-IF
+                   MOVE WS-TRUNC-0 TO WS-RESULT
+               WHEN 1
+                   IF WS-PARM-ROUND-TRUNCATE
+                       MOVE WS-RESULT TO WS-TRUNC-1
+                   ELSE
+                       COMPUTE WS-TRUNC-1 ROUNDED = WS-RESULT
+                   END-IF
+                   MOVE WS-TRUNC-1 TO WS-RESULT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2165-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  1900-EDIT-TRAN - VALIDATE THE OPERATION CODE, OPERAND   *
+      *  COUNT AND OPERAND RANGES AHEAD OF THE DIVIDE. A BAD     *
+      *  RECORD IS REJECTED INSTEAD OF ABENDING THE WHOLE RUN.   *
+      *---------------------------------------------------------*
+       1900-EDIT-TRAN.
+           SET WS-TRAN-VALID TO TRUE.
+           MOVE SPACES TO WS-REASON-TEXT.
+           IF NOT TRAN-OP-ADD AND NOT TRAN-OP-SUBTRACT
+               AND NOT TRAN-OP-MULTIPLY AND NOT TRAN-OP-DIVIDE
+               SET WS-TRAN-INVALID TO TRUE
+               SET WS-REASON-BAD-OP-CODE TO TRUE
+               MOVE "INVALID OPERATION CODE" TO WS-REASON-TEXT
+           ELSE
+               IF TRAN-OPERAND-COUNT NOT = 2
+                   SET WS-TRAN-INVALID TO TRUE
+                   SET WS-REASON-BAD-OPERAND-CNT TO TRUE
+                   MOVE "INVALID OPERAND COUNT" TO WS-REASON-TEXT
+               ELSE
+                   IF TRAN-OPERAND (1) IS NOT NUMERIC
+                       SET WS-TRAN-INVALID TO TRUE
+                       SET WS-REASON-OPERAND1-RANGE TO TRUE
+                       MOVE "OPERAND 1 OUT OF RANGE" TO WS-REASON-TEXT
+                   ELSE
+                       IF TRAN-OPERAND (2) IS NOT NUMERIC
+                           SET WS-TRAN-INVALID TO TRUE
+                           SET WS-REASON-OPERAND2-RANGE TO TRUE
+                           MOVE "OPERAND 2 OUT OF RANGE"
+                               TO WS-REASON-TEXT
+                       ELSE
+                           IF TRAN-OP-DIVIDE AND TRAN-OPERAND (2) = ZERO
+                               SET WS-TRAN-INVALID TO TRUE
+                               SET WS-REASON-ZERO-DIVISOR TO TRUE
+                               MOVE "ZERO DIVISOR" TO WS-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       1900-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2100-READ-TRAN - READ THE NEXT TRANSACTION              *
+      *---------------------------------------------------------*
+       2100-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2200-WRITE-DETAIL - FORMAT AND PRINT ONE RESULT LINE    *
+      *---------------------------------------------------------*
+       2200-WRITE-DETAIL.
+           MOVE TRAN-ID           TO WD-TRAN-ID.
+           MOVE TRAN-OPERATION-CODE TO WD-OP-CODE.
+           MOVE TRAN-OPERAND (1) TO WD-OPERAND1.
+           MOVE TRAN-OPERAND (2) TO WD-OPERAND2.
+           MOVE WS-RESULT         TO WD-RESULT.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2250-WRITE-GL-EXTRACT - FEED ONE FIXED-WIDTH RECORD TO   *
+      *  THE GL EXTRACT FOR EVERY PROCESSED TRANSACTION.          *
+      *---------------------------------------------------------*
+       2250-WRITE-GL-EXTRACT.
+           MOVE TRAN-ID             TO GL-TRAN-ID.
+           MOVE TRAN-OPERATOR-ID    TO GL-OPERATOR-ID.
+           MOVE TRAN-OPERATION-CODE TO GL-OPERATION-CODE.
+           IF WS-RESULT < ZERO
+               MOVE "-" TO GL-RESULT-SIGN
+           ELSE
+               MOVE "+" TO GL-RESULT-SIGN
+           END-IF.
+           MOVE WS-RESULT TO GL-RESULT-AMOUNT.
+           WRITE GL-EXTRACT-RECORD.
+       2250-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2900-WRITE-EXCEPTION - PRINT ONE REJECTED TRANSACTION   *
+      *  TO THE DATED EXCEPTION REPORT WITH ITS REASON CODE.     *
+      *---------------------------------------------------------*
+       2900-WRITE-EXCEPTION.
+           MOVE TRAN-ID              TO WE-TRAN-SEQ.
+           MOVE TRAN-OPERATION-CODE  TO WE-OP-CODE.
+           IF TRAN-OPERAND-COUNT > 0
+               MOVE TRAN-OPERAND (1) TO WE-OPERAND1
+           ELSE
+               MOVE ZERO              TO WE-OPERAND1
+           END-IF.
+           IF TRAN-OPERAND-COUNT > 1
+               MOVE TRAN-OPERAND (2) TO WE-OPERAND2
+           ELSE
+               MOVE ZERO              TO WE-OPERAND2
+           END-IF.
+           MOVE WS-REASON-CODE  TO WE-REASON-CODE.
+           MOVE WS-REASON-TEXT  TO WE-REASON-TEXT.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+       2900-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2950-WRITE-CHECKPOINT - DROP A CHECKPOINT RECORD WITH   *
+      *  THE LAST TRAN-ID PROCESSED, PLUS THE RUNNING CONTROL-   *
+      *  BREAK TOTALS AS OF THAT TRAN-ID, SO A RESTART CAN SKIP  *
+      *  PAST EVERYTHING UP TO AND INCLUDING IT WITHOUT LOSING   *
+      *  WHAT IT HAD ALREADY POSTED.                              *
+      *---------------------------------------------------------*
+       2950-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE TRAN-ID              TO CKPT-LAST-TRAN-ID.
+           MOVE WS-RUN-DATE-NUM      TO CKPT-RUN-DATE.
+           MOVE WS-GRAND-TOTAL       TO CKPT-GRAND-TOTAL.
+           MOVE WS-OPERATOR-TOTAL    TO CKPT-OPERATOR-TOTAL.
+           MOVE WS-OPERATOR-COUNT    TO CKPT-OPERATOR-COUNT.
+           MOVE WS-PREV-OPERATOR-ID  TO CKPT-PREV-OPERATOR-ID.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2950-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  3000-TERMINATE - CLOSE FILES AND CLEAR THE CHECKPOINT   *
+      *  SINCE END OF FILE WAS REACHED CLEANLY.                  *
+      *---------------------------------------------------------*
+       3000-TERMINATE.
+           IF NOT WS-FIRST-TRAN
+               PERFORM 2600-PRINT-SUBTOTAL THRU 2600-EXIT
+               MOVE WS-GRAND-TOTAL TO WS-GT-TOTAL
+               WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+           END-IF.
+           CLOSE TRAN-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE GL-EXTRACT-FILE.
+           MOVE ZERO             TO CKPT-LAST-TRAN-ID.
+           MOVE WS-RUN-DATE-NUM  TO CKPT-RUN-DATE.
+           MOVE ZERO             TO CKPT-GRAND-TOTAL.
+           MOVE ZERO             TO CKPT-OPERATOR-TOTAL.
+           MOVE ZERO             TO CKPT-OPERATOR-COUNT.
+           MOVE SPACES           TO CKPT-PREV-OPERATOR-ID.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "SIMPLEOPS: " WS-SKIP-COUNT " SKIPPED, "
+               WS-TRAN-COUNT " READ, " WS-REJECT-COUNT " REJECTED.".
+           PERFORM 3050-SET-RETURN-CODE THRU 3050-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  3050-SET-RETURN-CODE - TELL THE SCHEDULING JCL HOW THE  *
+      *  RUN WENT. 0 = CLEAN, 4 = SOME TRANSACTIONS REJECTED BUT  *
+      *  AT LEAST ONE POSTED (REVIEW THE EXCEPTION REPORT), 8 =   *
+      *  NOTHING POSTED AT ALL - EITHER THE FILE WAS EMPTY OR     *
+      *  EVERY TRANSACTION ON IT WAS REJECTED. WS-TRAN-COUNT ONLY *
+      *  COUNTS RECORDS READ THIS EXECUTION, SO WS-SKIP-COUNT     *
+      *  (RECORDS A PRIOR RUN ALREADY POSTED BEFORE A RESTART)    *
+      *  HAS TO BE WEIGHED IN TOO - OTHERWISE A RESTART THAT      *
+      *  FINDS NOTHING LEFT TO DO LOOKS LIKE A TOTAL FAILURE.     *
+      *---------------------------------------------------------*
+       3050-SET-RETURN-CODE.
+           IF WS-TRAN-COUNT = ZERO AND WS-SKIP-COUNT = ZERO
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT = ZERO
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   IF WS-REJECT-COUNT >= WS-TRAN-COUNT
+                       AND WS-SKIP-COUNT = ZERO
+                       MOVE 8 TO RETURN-CODE
+                   ELSE
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+       3050-EXIT.
+           EXIT.
