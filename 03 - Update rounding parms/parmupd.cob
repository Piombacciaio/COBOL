@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UpdateRoundingParms.
+       AUTHOR. Piombacciaio.
+       INSTALLATION. OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   ORIGINAL VERSION - READS A CONTROL     *
+      *                   CARD AND REWRITES PARMFILE SO FINANCE  *
+      *                   CAN CHANGE SIMPLEOPS' DIVIDE ROUNDING   *
+      *                   AND DECIMAL PLACES WITHOUT A RECOMPILE. *
+      *  2026-08-09 PBC   PARMFILE IS NO LONGER OPENED OUTPUT UNTIL  *
+      *                   A VALID CARD ACTUALLY SHOWS UP - A NIGHT   *
+      *                   WITH NO CARD STAGED (OR EVERY CARD ON IT   *
+      *                   REJECTED) NOW LEAVES PARMFILE UNTOUCHED    *
+      *                   INSTEAD OF TRUNCATING IT TO EMPTY.         *
+      *  2026-08-09 PBC   EACH VALID CARD USED TO BE WRITTEN AS ITS  *
+      *                   OWN APPENDED PARMFILE RECORD, SO THE       *
+      *                   FIRST VALID CARD SILENTLY WON INSTEAD OF   *
+      *                   THE LAST ONE AS DOCUMENTED. THE LAST VALID *
+      *                   CARD'S VALUES ARE NOW HELD IN WORKING-     *
+      *                   STORAGE AND WRITTEN AS PARMFILE'S ONE AND  *
+      *                   ONLY RECORD AT TERMINATION.                *
+      *---------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01  CONTROL-CARD-RECORD.
+           05  CC-DECIMAL-PLACES       PIC 9(01).
+           05  CC-ROUNDING-MODE        PIC X(01).
+           05  CC-CURRENCY-CODE        PIC X(03).
+           05  FILLER                  PIC X(05).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       COPY PARMREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       77  WS-CARD-COUNT                PIC 9(07) COMP VALUE ZERO.
+       77  WS-CARD-VALID-SWITCH         PIC X(01) VALUE "Y".
+           88  WS-CARD-VALID            VALUE "Y".
+           88  WS-CARD-INVALID          VALUE "N".
+       77  WS-VALID-CARD-SWITCH         PIC X(01) VALUE "N".
+           88  WS-VALID-CARD-SEEN       VALUE "Y".
+       01  WS-LAST-DECIMAL-PLACES       PIC 9(01) VALUE ZERO.
+       01  WS-LAST-ROUNDING-MODE        PIC X(01) VALUE SPACES.
+       01  WS-LAST-CURRENCY-CODE        PIC X(03) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------*
+      *  0000-MAINLINE                                           *
+      *---------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CARD THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           STOP RUN.
+
+      *---------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN THE CONTROL CARD AND PARM FILES, *
+      *  PRIME THE READ.                                         *
+      *---------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-CARD-FILE.
+           PERFORM 2100-READ-CARD THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2000-PROCESS-CARD - VALIDATE ONE CONTROL CARD AND, IF   *
+      *  GOOD, HOLD ITS VALUES AS THE CANDIDATE FOR PARMFILE.    *
+      *  THE LAST VALID CARD ON THE FILE WINS - THIS IS DESIGNED *
+      *  TO BE RUN WITH A SINGLE CARD - AND IS NOT ACTUALLY      *
+      *  WRITTEN TO PARMFILE UNTIL 3000-TERMINATE.               *
+      *---------------------------------------------------------*
+       2000-PROCESS-CARD.
+           ADD 1 TO WS-CARD-COUNT.
+           PERFORM 1900-EDIT-CARD THRU 1900-EXIT.
+           IF WS-CARD-VALID
+               MOVE CC-DECIMAL-PLACES TO WS-LAST-DECIMAL-PLACES
+               MOVE CC-ROUNDING-MODE  TO WS-LAST-ROUNDING-MODE
+               MOVE CC-CURRENCY-CODE  TO WS-LAST-CURRENCY-CODE
+               SET WS-VALID-CARD-SEEN TO TRUE
+           ELSE
+               DISPLAY "UPDATEROUNDINGPARMS: CARD " WS-CARD-COUNT
+                   " REJECTED - BAD DECIMAL PLACES OR ROUNDING MODE."
+           END-IF.
+           PERFORM 2100-READ-CARD THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  1900-EDIT-CARD - THE DIVIDE FIELD IN SIMPLEOPS ONLY     *
+      *  CARRIES TWO DECIMAL DIGITS AND ONLY KNOWS TWO ROUNDING  *
+      *  MODES, SO REJECT ANYTHING OUTSIDE THAT.                 *
+      *---------------------------------------------------------*
+       1900-EDIT-CARD.
+           SET WS-CARD-VALID TO TRUE.
+           IF CC-DECIMAL-PLACES IS NOT NUMERIC
+               OR CC-DECIMAL-PLACES > 2
+               SET WS-CARD-INVALID TO TRUE
+           END-IF.
+           IF CC-ROUNDING-MODE NOT = "R" AND CC-ROUNDING-MODE NOT = "T"
+               SET WS-CARD-INVALID TO TRUE
+           END-IF.
+       1900-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  2100-READ-CARD - READ THE NEXT CONTROL CARD             *
+      *---------------------------------------------------------*
+       2100-READ-CARD.
+           READ CONTROL-CARD-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *  3000-TERMINATE - IF A VALID CARD SHOWED UP, WRITE ITS   *
+      *  HELD VALUES AS PARMFILE'S ONE AND ONLY RECORD. CLOSE     *
+      *  FILES AND REPORT WHAT HAPPENED.                          *
+      *---------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE CONTROL-CARD-FILE.
+           IF WS-VALID-CARD-SEEN
+               MOVE WS-LAST-DECIMAL-PLACES TO PARM-DECIMAL-PLACES
+               MOVE WS-LAST-ROUNDING-MODE  TO PARM-ROUNDING-MODE
+               MOVE WS-LAST-CURRENCY-CODE  TO PARM-CURRENCY-CODE
+               OPEN OUTPUT PARM-FILE
+               WRITE PARM-RECORD
+               CLOSE PARM-FILE
+           END-IF.
+           DISPLAY "UPDATEROUNDINGPARMS: " WS-CARD-COUNT
+               " CONTROL CARD(S) READ.".
+       3000-EXIT.
+           EXIT.
