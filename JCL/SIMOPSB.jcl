@@ -0,0 +1,62 @@
+//SIMOPSB  JOB (ACCTNO),'SIMPLEOPS BATCH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  SIMOPSB - SCHEDULED NIGHTLY RUN OF THE SIMPLEOPS BATCH      *
+//*  TRANSACTION ENGINE.                                          *
+//*                                                                *
+//*  STEP010  RUNS UPDATEROUNDINGPARMS AGAINST WHATEVER CONTROL   *
+//*           CARD OPERATIONS HAS STAGED IN PARMCARD FOR THE      *
+//*           NIGHT. IF NO CARD WAS STAGED, PARMCARD IS AN EMPTY  *
+//*           FILE AND THE STEP JUST LEAVES PARMFILE UNCHANGED.   *
+//*  STEP020  RUNS SIMPLEOPS AGAINST THE NIGHT'S TRANSACTION      *
+//*           FILE. SIMPLEOPS SETS RETURN-CODE 0 WHEN EVERY       *
+//*           TRANSACTION POSTED CLEAN, 4 WHEN SOME TRANSACTIONS  *
+//*           WERE REJECTED BUT AT LEAST ONE POSTED, AND 8 WHEN   *
+//*           THE FILE WAS EMPTY OR NOTHING ON IT POSTED.         *
+//*  STEP030  FEEDS THE GL EXTRACT SIMPLEOPS PRODUCED ONWARD TO   *
+//*           THE GENERAL LEDGER LOAD JOB. IT ONLY RUNS WHEN      *
+//*           STEP020 CAME BACK 0 OR 4 - A RETURN CODE OF 8 MEANS *
+//*           THERE IS NOTHING WORTH FEEDING FORWARD, SO THE COND *
+//*           PARAMETER SKIPS THIS STEP RATHER THAN LOADING AN    *
+//*           EMPTY OR GARBAGE EXTRACT.                            *
+//*  STEP040  ALWAYS RUNS, EVEN IF STEP020 FAILED, SO THE         *
+//*           EXCEPTION REPORT IS ALWAYS DELIVERED FOR REVIEW.    *
+//*           STEP020'S EXCPRPT IS AN ALLOCATED TEMP DATASET      *
+//*           RATHER THAN SYSOUT SO IT CAN BE PASSED FORWARD AND  *
+//*           PRINTED HERE.                                        *
+//*  PARMUPD HAS NO FAILURE RETURN CODE OF ITS OWN WORTH TESTING - *
+//*  A REJECTED CONTROL CARD LEAVES PARMFILE UNCHANGED RATHER THAN *
+//*  ABENDING - SO STEP020 IS NOT CONDITIONED ON STEP010 AT ALL;   *
+//*  NORMAL JCL STEP FLOW ALREADY SKIPS STEP020 IF STEP010 ABENDS. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=UPDPARMS
+//STEPLIB  DD   DSN=PROD.SIMOPS.LOADLIB,DISP=SHR
+//PARMCARD DD   DSN=PROD.SIMOPS.PARMCARD,DISP=SHR
+//PARMFILE DD   DSN=PROD.SIMOPS.PARMFILE,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SIMPLOPS
+//STEPLIB  DD   DSN=PROD.SIMOPS.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.SIMOPS.TRANFILE(0),DISP=SHR
+//REPORTFL DD   SYSOUT=*
+//EXCPRPT  DD   DSN=&&EXCPRPT,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(2,2)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTFIL DD   DSN=PROD.SIMOPS.CHKPTFIL,DISP=OLD
+//GLEXTRACT DD  DSN=PROD.SIMOPS.GLEXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//PARMFILE DD   DSN=PROD.SIMOPS.PARMFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=GLFEED,COND=(8,GE,STEP020)
+//STEPLIB  DD   DSN=PROD.SIMOPS.LOADLIB,DISP=SHR
+//GLEXTRACT DD  DSN=PROD.SIMOPS.GLEXTRACT(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=EVEN
+//SYSUT1   DD   DSN=*.STEP020.EXCPRPT,DISP=(OLD,PASS)
+//SYSUT2   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
