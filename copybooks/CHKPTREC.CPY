@@ -0,0 +1,23 @@
+      *---------------------------------------------------------*
+      *  CHKPTREC.CPY                                            *
+      *  SIMPLEOPS CHECKPOINT RECORD - HOLDS THE TRAN-ID OF THE  *
+      *  LAST TRANSACTION SUCCESSFULLY PROCESSED SO A RESTART    *
+      *  CAN SKIP FORWARD INSTEAD OF REPROCESSING THE WHOLE RUN. *
+      *  THE FILE HOLDS A SINGLE RECORD, REWRITTEN AT EACH       *
+      *  CHECKPOINT INTERVAL.                                    *
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   ORIGINAL VERSION - CHECKPOINT/RESTART. *
+      *  2026-08-09 PBC   ADDED THE RUNNING CONTROL-BREAK TOTALS *
+      *                   SO A RESTART PICKS THE OPERATOR AND    *
+      *                   GRAND TOTALS BACK UP WHERE THE PRIOR   *
+      *                   RUN LEFT THEM INSTEAD OF FROM ZERO.    *
+      *---------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-TRAN-ID       PIC 9(06).
+           05  CKPT-RUN-DATE           PIC 9(08).
+           05  CKPT-GRAND-TOTAL        PIC S9(15)V99.
+           05  CKPT-OPERATOR-TOTAL     PIC S9(13)V99.
+           05  CKPT-OPERATOR-COUNT     PIC 9(07).
+           05  CKPT-PREV-OPERATOR-ID   PIC X(06).
