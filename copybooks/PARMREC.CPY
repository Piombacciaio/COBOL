@@ -0,0 +1,18 @@
+      *---------------------------------------------------------*
+      *  PARMREC.CPY                                             *
+      *  SIMPLEOPS ROUNDING/DECIMAL CONTROL RECORD - A SINGLE    *
+      *  RECORD READ AT STARTUP SO FINANCE CAN CHANGE THE        *
+      *  ROUNDING CONVENTION WITHOUT A RECOMPILE. ALSO USED AS   *
+      *  THE CONTROL-CARD LAYOUT FOR THE MAINTENANCE PROGRAM.    *
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   ORIGINAL VERSION - ROUNDING PARAMETERS.*
+      *---------------------------------------------------------*
+       01  PARM-RECORD.
+           05  PARM-DECIMAL-PLACES     PIC 9(01).
+           05  PARM-ROUNDING-MODE      PIC X(01).
+               88  PARM-ROUND-NEAREST  VALUE "R".
+               88  PARM-ROUND-TRUNCATE VALUE "T".
+           05  PARM-CURRENCY-CODE      PIC X(03).
+           05  FILLER                  PIC X(05).
