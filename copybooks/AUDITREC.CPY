@@ -0,0 +1,15 @@
+      *---------------------------------------------------------*
+      *  AUDITREC.CPY                                            *
+      *  LOGON AUDIT TRAIL RECORD - ONE ROW PER SIGN-ON ATTEMPT. *
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   ORIGINAL VERSION - LOGON AUDIT TRAIL.  *
+      *---------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AUD-DATE                PIC 9(08).
+           05  AUD-TIME                PIC 9(08).
+           05  AUD-USER-NAME           PIC X(50).
+           05  AUD-RESULT              PIC X(01).
+               88  AUD-SUCCESS         VALUE "S".
+               88  AUD-FAILURE         VALUE "F".
