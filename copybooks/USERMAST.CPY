@@ -0,0 +1,16 @@
+      *---------------------------------------------------------*
+      *  USERMAST.CPY                                            *
+      *  KEYED USER MASTER RECORD - ONE ROW PER OPERATOR.        *
+      *  KEYED BY EMPLOYEE ID; ALTERNATE KEY ON USER NAME SO A   *
+      *  SIGN-ON BY NAME CAN BE LOOKED UP WITHOUT KNOWING THE ID. *
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   ORIGINAL VERSION - SIGN-ON MASTER.     *
+      *---------------------------------------------------------*
+       01  USER-MASTER-RECORD.
+           05  UM-EMPLOYEE-ID          PIC X(06).
+           05  UM-USER-NAME            PIC X(50).
+           05  UM-ACTIVE-FLAG          PIC X(01).
+               88  UM-ACTIVE           VALUE "Y".
+               88  UM-INACTIVE         VALUE "N".
