@@ -0,0 +1,36 @@
+      *---------------------------------------------------------*
+      *  TRANREC.CPY                                             *
+      *  SIMPLEOPS TRANSACTION RECORD LAYOUT - SHARED BY EVERY   *
+      *  PROGRAM THAT READS OR WRITES THE TRANSACTION FILE.      *
+      *  AN OPERATION CODE DRIVES WHICH CALCULATION APPLIES, SO  *
+      *  A NEW CALCULATION TYPE ONLY NEEDS A NEW CODE VALUE AND   *
+      *  A DISPATCH ARM, NOT A NEW HARDCODED FIELD.              *
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   ORIGINAL VERSION - BATCH TRAN LAYOUT.  *
+      *  2026-08-09 PBC   ADDED TRAN-ID AS THE TRANSACTION KEY   *
+      *                   SO A CHECKPOINT CAN RECORD HOW FAR A   *
+      *                   RUN GOT AND RESTART CAN SKIP FORWARD.  *
+      *  2026-08-09 PBC   REPLACED THE HARDCODED NUM1/NUM2 PAIR  *
+      *                   WITH AN OPERATION CODE PLUS A VARIABLE *
+      *                   OPERAND TABLE.                          *
+      *  2026-08-09 PBC   ADDED TRAN-OPERATOR-ID SO RESULTS CAN  *
+      *                   BE GROUPED BY THE OPERATOR WHO ENTERED  *
+      *                   THEM. TIES TO UM-EMPLOYEE-ID ON THE     *
+      *                   USER MASTER USED BY ECHOUSERNAME.       *
+      *---------------------------------------------------------*
+       01  TRAN-RECORD.
+           05  TRAN-ID                PIC 9(06).
+           05  TRAN-OPERATOR-ID       PIC X(06).
+           05  TRAN-OPERATION-CODE    PIC X(02).
+               88  TRAN-OP-ADD        VALUE "AD".
+               88  TRAN-OP-SUBTRACT   VALUE "SU".
+               88  TRAN-OP-MULTIPLY   VALUE "MU".
+               88  TRAN-OP-DIVIDE     VALUE "DV".
+           05  TRAN-OPERAND-COUNT     PIC 9(01).
+           05  TRAN-OPERANDS.
+               10  TRAN-OPERAND       PIC S9(05)
+                   OCCURS 1 TO 9 TIMES
+                   DEPENDING ON TRAN-OPERAND-COUNT.
+           05  FILLER                 PIC X(06).
