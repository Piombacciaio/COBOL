@@ -0,0 +1,17 @@
+      *---------------------------------------------------------*
+      *  GLEXTRC.CPY                                             *
+      *  FIXED-WIDTH GENERAL LEDGER EXTRACT RECORD - ONE ROW     *
+      *  PER PROCESSED TRANSACTION, FORMATTED FOR THE GL LOAD    *
+      *  JOB SO RESULTS NO LONGER HAVE TO BE RE-KEYED BY HAND.   *
+      *---------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                            *
+      *  2026-08-09 PBC   ORIGINAL VERSION - GL EXTRACT FEED.    *
+      *---------------------------------------------------------*
+       01  GL-EXTRACT-RECORD.
+           05  GL-TRAN-ID              PIC 9(06).
+           05  GL-OPERATOR-ID          PIC X(06).
+           05  GL-OPERATION-CODE       PIC X(02).
+           05  GL-RESULT-SIGN          PIC X(01).
+           05  GL-RESULT-AMOUNT        PIC 9(10)V99.
+           05  FILLER                  PIC X(05).
